@@ -0,0 +1,91 @@
+//FIZZBUZ  JOB (ACCTNO),'WORK ORDER CLASSIFY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* OVERNIGHT WORK-ORDER CLASSIFICATION JOB STREAM.
+//* STEP010 - RUN THE FIZZBUZZ CLASSIFICATION PROGRAM.
+//* STEP020 - SORT/MERGE TODAY'S REPORT WITH THE RETAINED COPY FROM
+//*           YESTERDAY FOR TRENDING.
+//* STEP025 - SORT/MERGE TODAY'S EXTRACT WITH THE RETAINED COPY FROM
+//*           YESTERDAY FOR TRENDING.
+//* STEP030 - SHIP THE EXTRACT TO THE DOWNSTREAM QUEUE DIRECTORIES.
+//* STEP040 - ROTATE TODAY'S REPORT INTO THE "YESTERDAY" DATASET.
+//* STEP050 - ROTATE TODAY'S EXTRACT INTO THE "YESTERDAY" DATASET.
+//* JOB IS RESTARTABLE AT STEP010 - FIZZBUZZ RESUMES FROM ITS OWN
+//* CHECKPOINT FILE (CHKPT) RATHER THAN REPROCESSING THE WHOLE FILE,
+//* SO NO JOB-LEVEL RESTART= PARAMETER IS USED; JUST RESUBMIT THE JOB.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=FIZZBUZZ,PARM='N'
+//*        PARM='N' RUNS LIVE; PARM='Y' IS A DRY RUN THAT STILL
+//*        PRODUCES RPTOUT BUT SUPPRESSES XTROUT AND AUDOUT - USE
+//*        IT TO PREVIEW A DIVISOR-PARM CHANGE AGAINST TODAY'S VOLUME.
+//*        RPTOUT/EXCOUT/AUDOUT/XTROUT USE DISP=MOD (NOT NEW) SO A
+//*        SAME-DAY RESUBMIT AFTER AN ABEND CAN REALLOCATE THE
+//*        CATALOGED, PARTIALLY-WRITTEN DATASETS FROM THE FAILED RUN -
+//*        FIZZBUZZ ITSELF DECIDES OUTPUT VS. EXTEND BASED ON CHKPT.
+//STEPLIB  DD DSN=FIZZ.PROD.LOADLIB,DISP=SHR
+//WORKIN   DD DSN=FIZZ.PROD.WORKORD.TRANIN,DISP=SHR
+//PARMIN   DD DSN=FIZZ.PROD.DIVISOR.PARMS,DISP=SHR
+//RPTOUT   DD DSN=FIZZ.PROD.RPTOUT.TODAY,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=109,BLKSIZE=0)
+//EXCOUT   DD DSN=FIZZ.PROD.EXCOUT.TODAY,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=43,BLKSIZE=0)
+//AUDOUT   DD DSN=FIZZ.PROD.AUDOUT.TODAY,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=54,BLKSIZE=0)
+//XTROUT   DD DSN=FIZZ.PROD.XTROUT.TODAY,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=35,BLKSIZE=0)
+//CHKPT    DD DSN=FIZZ.PROD.CHKPT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=SORT,COND=(0,NE,STEP010)
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=FIZZ.PROD.RPTOUT.TODAY,DISP=SHR
+//         DD DSN=FIZZ.PROD.RPTOUT.YESTERDAY,DISP=SHR
+//SORTOUT  DD DSN=FIZZ.PROD.RPTOUT.TREND,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(20,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=109,BLKSIZE=0)
+//SYSIN    DD *
+  SORT FIELDS=COPY
+/*
+//*--------------------------------------------------------------*
+//STEP025  EXEC PGM=SORT,COND=(0,NE,STEP010)
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=FIZZ.PROD.XTROUT.TODAY,DISP=SHR
+//         DD DSN=FIZZ.PROD.XTROUT.YESTERDAY,DISP=SHR
+//SORTOUT  DD DSN=FIZZ.PROD.XTROUT.TREND,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(20,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=35,BLKSIZE=0)
+//SYSIN    DD *
+  SORT FIELDS=COPY
+/*
+//*--------------------------------------------------------------*
+//STEP030  EXEC PGM=IEBGENER,COND=(0,NE,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=FIZZ.PROD.XTROUT.TODAY,DISP=SHR
+//SYSUT2   DD DSN=FIZZ.QUEUE.FIZZBUZZ.LOADIN,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=35,BLKSIZE=0)
+//SYSIN    DD DUMMY
+//*--------------------------------------------------------------*
+//* STEP040/STEP050 ROTATE TODAY'S RETAINED OUTPUTS INTO THE
+//* "YESTERDAY" DATASETS SO TOMORROW'S STEP020/STEP025 TRENDING
+//* MERGES HAVE SOMETHING TO MERGE AGAINST.
+//*--------------------------------------------------------------*
+//STEP040  EXEC PGM=IDCAMS,COND=(0,NE,STEP010)
+//SYSPRINT DD SYSOUT=*
+//AMSIN    DD DSN=FIZZ.PROD.RPTOUT.TODAY,DISP=SHR
+//AMSOUT   DD DSN=FIZZ.PROD.RPTOUT.YESTERDAY,DISP=OLD
+//SYSIN    DD *
+  REPRO INFILE(AMSIN) OUTFILE(AMSOUT) REPLACE
+/*
+//*--------------------------------------------------------------*
+//STEP050  EXEC PGM=IDCAMS,COND=(0,NE,STEP010)
+//SYSPRINT DD SYSOUT=*
+//AMSIN    DD DSN=FIZZ.PROD.XTROUT.TODAY,DISP=SHR
+//AMSOUT   DD DSN=FIZZ.PROD.XTROUT.YESTERDAY,DISP=OLD
+//SYSIN    DD *
+  REPRO INFILE(AMSIN) OUTFILE(AMSOUT) REPLACE
+/*
