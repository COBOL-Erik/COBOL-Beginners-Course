@@ -1,29 +1,409 @@
 identification division.
 program-id. FizzBuzz.
+environment division.
+input-output section.
+file-control.
+    select WORK-ORDER-FILE assign to "WORKIN"
+        organization is line sequential
+        file status is WS-WORKIN-STATUS.
+    select DIVISOR-PARM-FILE assign to "PARMIN"
+        organization is line sequential
+        file status is WS-PARMIN-STATUS.
+    select REPORT-FILE assign to "RPTOUT"
+        organization is line sequential
+        file status is WS-RPTOUT-STATUS.
+    select CHECKPOINT-FILE assign to "CHKPT"
+        organization is line sequential
+        file status is WS-CHKPT-STATUS.
+    select EXCEPTION-FILE assign to "EXCOUT"
+        organization is line sequential
+        file status is WS-EXCOUT-STATUS.
+    select AUDIT-LOG-FILE assign to "AUDOUT"
+        organization is line sequential
+        file status is WS-AUDOUT-STATUS.
+    select EXTRACT-FILE assign to "XTROUT"
+        organization is line sequential
+        file status is WS-XTROUT-STATUS.
 data division.
+file section.
+fd  WORK-ORDER-FILE.
+copy WORKREC.
+fd  DIVISOR-PARM-FILE.
+copy PARMREC.
+fd  REPORT-FILE.
+copy RPTREC.
+fd  CHECKPOINT-FILE.
+copy CHKPTREC.
+fd  EXCEPTION-FILE.
+copy EXCPREC.
+fd  AUDIT-LOG-FILE.
+copy AUDTREC.
+fd  EXTRACT-FILE.
+copy XTRREC.
 working-storage section.
 01 FizzBuzzGroup.
-   05 IN-N     pic 99.
-   05 N        pic 99.
-   05 DUMMY    pic 9.
-   05 REM1     pic 99.
-   05 REM2     pic 99.
+   05 IN-N     pic 9(7).
+   05 N        pic 9(7).
+   05 DUMMY    pic 9(7).
+
+01 WS-WORKIN-STATUS   pic XX.
+01 WS-PARMIN-STATUS   pic XX.
+01 WS-RPTOUT-STATUS   pic XX.
+01 WS-CHKPT-STATUS    pic XX.
+01 WS-EXCOUT-STATUS   pic XX.
+01 WS-AUDOUT-STATUS   pic XX.
+01 WS-XTROUT-STATUS   pic XX.
+01 WS-EOF-SWITCH      pic X value 'N'.
+   88 WS-EOF          value 'Y'.
+01 WS-PARM-EOF-SWITCH pic X value 'N'.
+   88 WS-PARM-EOF     value 'Y'.
+
+01 WS-RUN-DATE-TIME-RAW  pic X(21).
+01 WS-RUN-DATE-TIME-GROUP redefines WS-RUN-DATE-TIME-RAW.
+   05 WS-CD-DATE      pic X(8).
+   05 WS-CD-TIME      pic X(8).
+   05 FILLER          pic X(5).
+
+01 WS-RUN-DATE         pic X(8).
+01 WS-RUN-TIME         pic X(8).
+
+01 WS-DRY-RUN-SWITCH   pic X value 'N'.
+   88 WS-DRY-RUN       value 'Y'.
+
+01 WS-RESUME-POSITION      pic 9(7) value 0.
+01 WS-CURRENT-POSITION     pic 9(7) value 0.
+
+01 WS-DIVISOR-COUNT   pic 9(2) value 0.
+01 WS-TABLE-IDX       pic 9(2).
+01 DIVISOR-TABLE-AREA.
+   05 DIVISOR-TABLE occurs 10 times indexed by DP-IDX.
+      10 DT-DIVISOR      pic 9(3).
+      10 DT-LABEL        pic X(10).
+      10 DT-CODE         pic X(2).
+      10 DT-REMAINDER    pic 9(3).
+      10 DT-MATCH-COUNT  pic 9(7) value 0.
+
+01 WS-CLASS-LABEL     pic X(100).
+01 WS-CLASS-CODE      pic X(20).
+01 WS-MATCH-COUNT     pic 9(2).
+
+01 WS-REPORT-COUNTERS.
+   05 WS-MULTI-MATCH-COUNT  pic 9(7) value 0.
+   05 WS-PLAIN-COUNT        pic 9(7) value 0.
+   05 WS-TOTAL-COUNT        pic 9(7) value 0.
+   05 WS-EXCEPTION-COUNT    pic 9(7) value 0.
+
+01 WS-VALID-SWITCH    pic X value 'Y'.
+   88 WS-VALID-RECORD   value 'Y'.
+   88 WS-INVALID-RECORD value 'N'.
 
 procedure division.
-accept IN-N
-perform varying N from 1 by 1 until N > IN-N
-   divide N by 3 giving DUMMY remainder REM1
-   divide N by 5 giving DUMMY remainder REM2
-   evaluate true
-   when REM1 = 0 and REM2 = 0
-      display 'FizzBuzz'
-   when REM1 = 0
-      display 'Fizz'
-   when REM2 = 0
-      display 'Buzz'
-   when other
-      display N
-   end-evaluate
+accept WS-DRY-RUN-SWITCH from command-line
+move function current-date to WS-RUN-DATE-TIME-RAW
+move WS-CD-DATE to WS-RUN-DATE
+move WS-CD-TIME to WS-RUN-TIME
+
+perform LOAD-DIVISOR-PARMS
+perform LOAD-CHECKPOINT
+perform OPEN-BATCH-FILES
+
+move WS-RESUME-POSITION to WS-CURRENT-POSITION
+if WS-RESUME-POSITION > 0
+   perform WS-RESUME-POSITION times
+      read WORK-ORDER-FILE
+         at end
+            set WS-EOF to true
+      end-read
+   end-perform
+end-if
+
+perform until WS-EOF
+   read WORK-ORDER-FILE
+      at end
+         set WS-EOF to true
+      not at end
+         add 1 to WS-TOTAL-COUNT
+         add 1 to WS-CURRENT-POSITION
+         perform VALIDATE-WORK-ORDER
+         if WS-INVALID-RECORD
+            if not WS-DRY-RUN
+               move WO-NUMBER to EX-WO-RAW
+               write EXCEPTION-RECORD
+            end-if
+            add 1 to WS-EXCEPTION-COUNT
+         else
+            move WO-NUMBER to IN-N
+            move IN-N to N
+            perform CLASSIFY-WORK-ORDER
+            evaluate true
+            when WS-MATCH-COUNT = 0
+               move 'PLAIN' to WS-CLASS-LABEL
+               add 1 to WS-PLAIN-COUNT
+            when WS-MATCH-COUNT > 1
+               add 1 to WS-MULTI-MATCH-COUNT
+            end-evaluate
+            display WS-CLASS-LABEL
+            perform WRITE-DETAIL-LINE
+            if not WS-DRY-RUN
+               perform WRITE-AUDIT-RECORD
+               if WS-MATCH-COUNT > 0
+                  perform WRITE-EXTRACT-RECORD
+               end-if
+            end-if
+         end-if
+         if not WS-DRY-RUN
+            perform WRITE-CHECKPOINT
+         end-if
+   end-read
 end-perform
 
+perform WRITE-TOTALS-LINES
+if not WS-DRY-RUN
+   move 0 to WS-CURRENT-POSITION
+   perform WRITE-CHECKPOINT
+end-if
+
+close WORK-ORDER-FILE
+close REPORT-FILE
+close EXCEPTION-FILE
+close AUDIT-LOG-FILE
+close EXTRACT-FILE
+
 goback.
+
+OPEN-BATCH-FILES.
+    if WS-DRY-RUN and WS-RESUME-POSITION > 0
+       display 'FIZZBUZZ: DRY RUN REFUSED - A LIVE RUN IS CHECKPOINTED '
+          'MID-BATCH AT POSITION ' WS-RESUME-POSITION
+       display 'FIZZBUZZ: RESTART THE LIVE RUN TO COMPLETION BEFORE '
+          'PREVIEWING A DIVISOR-PARM CHANGE'
+       stop run
+    end-if
+
+    open input WORK-ORDER-FILE
+    if WS-WORKIN-STATUS not = '00'
+       display 'FIZZBUZZ: UNABLE TO OPEN WORKIN, STATUS=' WS-WORKIN-STATUS
+       stop run
+    end-if
+
+    if WS-RESUME-POSITION > 0
+       open extend REPORT-FILE
+       open extend EXCEPTION-FILE
+       open extend AUDIT-LOG-FILE
+       open extend EXTRACT-FILE
+    else
+       if WS-DRY-RUN
+          *> A dry run's only real output is the preview report - RPTOUT
+          *> gets a fresh OPEN OUTPUT every time. EXCOUT/AUDOUT/XTROUT
+          *> stay gated behind WS-DRY-RUN and are never written to in
+          *> this mode, so they must be opened EXTEND (not OUTPUT) or
+          *> the preview would truncate the real data a completed live
+          *> run already committed to those files. If no live run has
+          *> ever produced them yet, EXTEND fails with status 35 (file
+          *> not found) - fall back to OUTPUT to create them empty.
+          open output REPORT-FILE
+          open extend EXCEPTION-FILE
+          if WS-EXCOUT-STATUS = '35'
+             open output EXCEPTION-FILE
+          end-if
+          open extend AUDIT-LOG-FILE
+          if WS-AUDOUT-STATUS = '35'
+             open output AUDIT-LOG-FILE
+          end-if
+          open extend EXTRACT-FILE
+          if WS-XTROUT-STATUS = '35'
+             open output EXTRACT-FILE
+          end-if
+       else
+          open output REPORT-FILE
+          open output EXCEPTION-FILE
+          open output AUDIT-LOG-FILE
+          open output EXTRACT-FILE
+       end-if
+    end-if
+
+    if WS-RPTOUT-STATUS not = '00'
+       display 'FIZZBUZZ: UNABLE TO OPEN RPTOUT, STATUS=' WS-RPTOUT-STATUS
+       stop run
+    end-if
+    if WS-EXCOUT-STATUS not = '00'
+       display 'FIZZBUZZ: UNABLE TO OPEN EXCOUT, STATUS=' WS-EXCOUT-STATUS
+       stop run
+    end-if
+    if WS-AUDOUT-STATUS not = '00'
+       display 'FIZZBUZZ: UNABLE TO OPEN AUDOUT, STATUS=' WS-AUDOUT-STATUS
+       stop run
+    end-if
+    if WS-XTROUT-STATUS not = '00'
+       display 'FIZZBUZZ: UNABLE TO OPEN XTROUT, STATUS=' WS-XTROUT-STATUS
+       stop run
+    end-if.
+
+CLASSIFY-WORK-ORDER.
+    move spaces to WS-CLASS-LABEL
+    move spaces to WS-CLASS-CODE
+    move 0 to WS-MATCH-COUNT
+    perform varying DP-IDX from 1 by 1 until DP-IDX > WS-DIVISOR-COUNT
+       divide N by DT-DIVISOR(DP-IDX) giving DUMMY remainder DT-REMAINDER(DP-IDX)
+       if DT-REMAINDER(DP-IDX) = 0
+          string function trim(WS-CLASS-LABEL) function trim(DT-LABEL(DP-IDX))
+             delimited by size into WS-CLASS-LABEL
+          string function trim(WS-CLASS-CODE) DT-CODE(DP-IDX)
+             delimited by size into WS-CLASS-CODE
+          add 1 to WS-MATCH-COUNT
+          add 1 to DT-MATCH-COUNT(DP-IDX)
+       end-if
+    end-perform.
+
+WRITE-EXTRACT-RECORD.
+    move spaces to EXTRACT-RECORD
+    move N to XR-WO-NUMBER
+    move WS-CLASS-CODE to XR-CLASS-CODE
+    move WS-RUN-DATE to XR-RUN-DATE
+    write EXTRACT-RECORD.
+
+WRITE-AUDIT-RECORD.
+    move spaces to AUDIT-LOG-RECORD
+    move WS-RUN-DATE to AL-RUN-DATE
+    move WS-RUN-TIME to AL-RUN-TIME
+    move N to AL-WO-NUMBER
+    move 0 to AL-REM1
+    move 0 to AL-REM2
+    if WS-DIVISOR-COUNT > 0
+       move DT-REMAINDER(1) to AL-REM1
+    end-if
+    if WS-DIVISOR-COUNT > 1
+       move DT-REMAINDER(2) to AL-REM2
+    end-if
+    move WS-CLASS-LABEL to AL-CLASSIFICATION
+    write AUDIT-LOG-RECORD.
+
+VALIDATE-WORK-ORDER.
+    *> WO-NUMBER is unsigned PIC 9(7) - the field itself already rules
+    *> out negative values, and its own width (0-9999999) is the only
+    *> range bound this system has ever been given; there's no
+    *> narrower business maximum documented anywhere upstream, so
+    *> "out-of-range" reduces to the zero check below.
+    move 'Y' to WS-VALID-SWITCH
+    move spaces to EXCEPTION-RECORD
+    if WO-NUMBER is not numeric
+       move 'N' to WS-VALID-SWITCH
+       move 'BAD1' to EX-REASON-CODE
+       move 'NON-NUMERIC WORK ORDER NUMBER' to EX-REASON-TEXT
+    else
+       if WO-NUMBER = zero
+          move 'N' to WS-VALID-SWITCH
+          move 'BAD2' to EX-REASON-CODE
+          move 'ZERO WORK ORDER NUMBER' to EX-REASON-TEXT
+       end-if
+    end-if.
+
+LOAD-CHECKPOINT.
+    move 0 to WS-RESUME-POSITION
+    open input CHECKPOINT-FILE
+    if WS-CHKPT-STATUS = '00'
+       read CHECKPOINT-FILE
+          at end
+             continue
+          not at end
+             move CKPT-POSITION to WS-RESUME-POSITION
+             if WS-RESUME-POSITION > 0
+                move CKPT-TOTAL-COUNT to WS-TOTAL-COUNT
+                move CKPT-EXCEPTION-COUNT to WS-EXCEPTION-COUNT
+                move CKPT-PLAIN-COUNT to WS-PLAIN-COUNT
+                move CKPT-MULTI-COUNT to WS-MULTI-MATCH-COUNT
+                perform varying WS-TABLE-IDX from 1 by 1
+                      until WS-TABLE-IDX > WS-DIVISOR-COUNT
+                         or WS-TABLE-IDX > CKPT-DIVISOR-COUNT
+                   move CKPT-MATCH-COUNTS(WS-TABLE-IDX)
+                      to DT-MATCH-COUNT(WS-TABLE-IDX)
+                end-perform
+             end-if
+       end-read
+       close CHECKPOINT-FILE
+    end-if.
+
+WRITE-CHECKPOINT.
+    initialize CHECKPOINT-RECORD
+    move WS-CURRENT-POSITION to CKPT-POSITION
+    move WS-TOTAL-COUNT to CKPT-TOTAL-COUNT
+    move WS-EXCEPTION-COUNT to CKPT-EXCEPTION-COUNT
+    move WS-PLAIN-COUNT to CKPT-PLAIN-COUNT
+    move WS-MULTI-MATCH-COUNT to CKPT-MULTI-COUNT
+    move WS-DIVISOR-COUNT to CKPT-DIVISOR-COUNT
+    perform varying WS-TABLE-IDX from 1 by 1
+          until WS-TABLE-IDX > WS-DIVISOR-COUNT
+       move DT-MATCH-COUNT(WS-TABLE-IDX)
+          to CKPT-MATCH-COUNTS(WS-TABLE-IDX)
+    end-perform
+    open output CHECKPOINT-FILE
+    write CHECKPOINT-RECORD
+    close CHECKPOINT-FILE.
+
+WRITE-DETAIL-LINE.
+    move spaces to REPORT-RECORD
+    string N delimited by size
+           '  ' delimited by size
+           WS-CLASS-LABEL delimited by size
+           into REPORT-RECORD
+    write REPORT-RECORD.
+
+WRITE-TOTALS-LINES.
+    move spaces to REPORT-RECORD
+    string 'TOTAL RECORDS READ    : ' delimited by size
+           WS-TOTAL-COUNT delimited by size
+           into REPORT-RECORD
+    write REPORT-RECORD
+    perform varying DP-IDX from 1 by 1 until DP-IDX > WS-DIVISOR-COUNT
+       move spaces to REPORT-RECORD
+       string function trim(DT-LABEL(DP-IDX)) delimited by size
+              ' COUNT (INCL. COMPOUND): ' delimited by size
+              DT-MATCH-COUNT(DP-IDX) delimited by size
+              into REPORT-RECORD
+       write REPORT-RECORD
+    end-perform
+    move spaces to REPORT-RECORD
+    string 'MULTI-DIVISOR COUNT   : ' delimited by size
+           WS-MULTI-MATCH-COUNT delimited by size
+           into REPORT-RECORD
+    write REPORT-RECORD
+    move spaces to REPORT-RECORD
+    string 'PLAIN NUMBER COUNT    : ' delimited by size
+           WS-PLAIN-COUNT delimited by size
+           into REPORT-RECORD
+    write REPORT-RECORD
+    move spaces to REPORT-RECORD
+    string 'EXCEPTION COUNT       : ' delimited by size
+           WS-EXCEPTION-COUNT delimited by size
+           into REPORT-RECORD
+    write REPORT-RECORD.
+
+LOAD-DIVISOR-PARMS.
+    move 0 to WS-DIVISOR-COUNT
+    open input DIVISOR-PARM-FILE
+    if WS-PARMIN-STATUS not = '00'
+       display 'FIZZBUZZ: UNABLE TO OPEN PARMIN, STATUS=' WS-PARMIN-STATUS
+       stop run
+    end-if
+    perform until WS-PARM-EOF or WS-DIVISOR-COUNT = 10
+       read DIVISOR-PARM-FILE
+          at end
+             set WS-PARM-EOF to true
+          not at end
+             if DP-DIVISOR is numeric and DP-DIVISOR > 0
+                add 1 to WS-DIVISOR-COUNT
+                move DP-DIVISOR to DT-DIVISOR(WS-DIVISOR-COUNT)
+                move DP-LABEL to DT-LABEL(WS-DIVISOR-COUNT)
+                move DP-CODE to DT-CODE(WS-DIVISOR-COUNT)
+                move 0 to DT-MATCH-COUNT(WS-DIVISOR-COUNT)
+             else
+                display 'FIZZBUZZ: SKIPPING INVALID PARMIN ROW, DIVISOR='
+                   DP-DIVISOR
+             end-if
+       end-read
+    end-perform
+    if WS-DIVISOR-COUNT = 10 and not WS-PARM-EOF
+       display 'FIZZBUZZ: PARMIN HAS MORE THAN 10 DIVISOR ROWS - '
+          'ROWS BEYOND THE 10TH ARE IGNORED'
+    end-if
+    close DIVISOR-PARM-FILE.
