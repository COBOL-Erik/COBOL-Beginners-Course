@@ -0,0 +1,6 @@
+*> Divisor/label control record - one per routing rule.
+01 DIVISOR-PARM-RECORD.
+   05 DP-DIVISOR   pic 9(3).
+   05 DP-LABEL     pic X(10).
+   05 DP-CODE      pic X(2).
+   05 FILLER       pic X(65).
