@@ -0,0 +1,5 @@
+*> Fixed-width extract record for the downstream queue-loader jobs.
+01 EXTRACT-RECORD.
+   05 XR-WO-NUMBER     pic 9(7).
+   05 XR-CLASS-CODE    pic X(20).
+   05 XR-RUN-DATE      pic X(8).
