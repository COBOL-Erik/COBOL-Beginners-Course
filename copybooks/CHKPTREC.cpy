@@ -0,0 +1,13 @@
+*> Checkpoint record - last work-order position successfully
+*> processed, plus the running totals needed to reconcile the full
+*> day's report after a restart (a restart only reprocesses the tail
+*> of the file, so the totals accumulated before the checkpoint have
+*> to ride along rather than being recomputed from scratch).
+01 CHECKPOINT-RECORD.
+   05 CKPT-POSITION         pic 9(7).
+   05 CKPT-TOTAL-COUNT      pic 9(7).
+   05 CKPT-EXCEPTION-COUNT  pic 9(7).
+   05 CKPT-PLAIN-COUNT      pic 9(7).
+   05 CKPT-MULTI-COUNT      pic 9(7).
+   05 CKPT-DIVISOR-COUNT    pic 9(2).
+   05 CKPT-MATCH-COUNTS occurs 10 times pic 9(7).
