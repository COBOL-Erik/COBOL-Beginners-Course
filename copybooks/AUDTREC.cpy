@@ -0,0 +1,13 @@
+*> Audit log record - one per classification decision made this run.
+01 AUDIT-LOG-RECORD.
+   05 AL-RUN-DATE         pic X(8).
+   05 FILLER              pic X(1).
+   05 AL-RUN-TIME         pic X(8).
+   05 FILLER              pic X(1).
+   05 AL-WO-NUMBER        pic 9(7).
+   05 FILLER              pic X(1).
+   05 AL-REM1             pic 9(3).
+   05 FILLER              pic X(1).
+   05 AL-REM2             pic 9(3).
+   05 FILLER              pic X(1).
+   05 AL-CLASSIFICATION   pic X(20).
