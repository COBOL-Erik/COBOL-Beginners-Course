@@ -0,0 +1,4 @@
+*> Work-order transaction record, one per input line.
+01 WORK-ORDER-RECORD.
+   05 WO-NUMBER    pic 9(7).
+   05 FILLER       pic X(73).
