@@ -0,0 +1,4 @@
+*> Summary report line - either a detail row or a totals row. Sized
+*> for the worst-case detail line: work-order number (7) + delimiter
+*> (2) + a full 10-entry compound classification label (100).
+01 REPORT-RECORD    pic X(109).
