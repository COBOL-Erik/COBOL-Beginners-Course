@@ -0,0 +1,7 @@
+*> Exception record for a work-order that failed input validation.
+01 EXCEPTION-RECORD.
+   05 EX-WO-RAW          pic X(7).
+   05 FILLER             pic X(1).
+   05 EX-REASON-CODE     pic X(4).
+   05 FILLER             pic X(1).
+   05 EX-REASON-TEXT     pic X(30).
